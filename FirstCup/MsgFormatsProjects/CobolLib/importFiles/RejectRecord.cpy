@@ -0,0 +1,12 @@
+       01  RejectRecord.
+           03  RejectSeqNo                 PIC 9(6).
+           03  RejectSourceFile            PIC X(8).
+           03  RejectReasonCode            PIC 99.
+               88  Invoice-Count-Invalid   VALUE 01.
+               88  Item-Count-Invalid      VALUE 02.
+               88  Country-Code-Invalid    VALUE 03.
+               88  Inventory-Count-Invalid VALUE 04.
+               88  Record-Length-Invalid   VALUE 05.
+               88  Address-Count-Invalid   VALUE 06.
+               88  Transaction-Type-Invalid VALUE 07.
+           03  RejectRecordImage           PIC X(845747).
