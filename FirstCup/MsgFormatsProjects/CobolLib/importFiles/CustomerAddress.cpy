@@ -1,5 +1,21 @@
        01  CustomerAddress.
-           03  Addresses  OCCURS 5.
+           COPY MessageHeader
+               REPLACING ==:TOPLEV:== BY ==03== ==:SUBLEV:== BY ==05==.
+           03  CustomerReference           PIC 9(10) COMP.
+           03  AddressCount                PIC 99   COMP.
+           03  Addresses  OCCURS 1 TO 20 TIMES
+                          DEPENDING ON AddressCount.
+               05  AddressType              PIC X.
+                   88  Current-Address      VALUE "C".
+                   88  Delivery-Address     VALUE "D".
+                   88  Billing-Address      VALUE "B".
+                   88  Previous-Address     VALUE "P".
+               05  Country                  PIC X.
+                   88  England              VALUE "E".
+                   88  Northern-Ireland     VALUE "N".
+                   88  Scotland             VALUE "S".
+                   88  Wales                VALUE "W".
+                   88  Overseas             VALUE "O".
                05  AddressString            PIC X(162).
                05  AddressParts             REDEFINES AddressString.
                    07  HouseNumber          PIC 9(3).
@@ -7,8 +23,11 @@
                    07  City                 PIC X(50).
                    07  County               PIC X(50).
                    07  Postcode             PIC X(8).
-                   07  Country              PIC X.
-                       88  England          VALUE "E".
-                       88  Northern-Ireland VALUE "N".
-                       88  Scotland         VALUE "S".
-                       88  Wales            VALUE "W".
\ No newline at end of file
+                   07  FILLER               PIC X(1).
+               05  InternationalAddressParts REDEFINES AddressString.
+                   07  Street               PIC X(50).
+                   07  City                 PIC X(50).
+                   07  Region               PIC X(30).
+                   07  PostalCode           PIC X(15).
+                   07  CountryCode          PIC X(03).
+                   07  FILLER               PIC X(14).
