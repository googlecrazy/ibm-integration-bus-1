@@ -1,27 +1,62 @@
        01  PurchaseData.
+           COPY MessageHeader
+               REPLACING ==:TOPLEV:== BY ==03== ==:SUBLEV:== BY ==05==.
            03  InvoiceCount                PIC 99   COMP.
            03  ItemCount                   PIC 99   COMP.
            03  SaleList                    OCCURS 1.
                05  Invoice                 OCCURS 1 TO 50 TIMES
-                                           DEPENDING ON InvoiceCount.
+                                           DEPENDING ON InvoiceCount
+                                               OF PurchaseData.
+                   07  CustomerReference   PIC 9(10)   COMP.
                    07  CustomerInitial     PIC X       OCCURS 2.
                    07  Surname             PIC X(50).
+                   07  TransactionType     PIC X.
+                       88  Sale-Transaction    VALUE "S".
+                       88  Return-Transaction  VALUE "R".
                    07  Items               OCCURS 1 TO 50 TIMES
-                                           DEPENDING ON ItemCount.
+                                           DEPENDING ON ItemCount
+                                               OF PurchaseData.
                        09  ItemType        PIC X.
+                           88  Barcoded-Item     VALUE "1".
+                           88  Clothing-Item     VALUE "2".
+                           88  Weighed-Item      VALUE "3".
                        09  Item1.
-                           11  itemCode        PIC XX.
+                           11  ItemCode        PIC XX.
                            11  Description     PIC X(50).
                            11  Price           PIC S9(4)   COMP-3.
                            11  Category        PIC X(50).
-                           11  Quantity        PIC 9(9)   COMP-5.
+                           11  Quantity        PIC S9(9)  COMP-5.
                        09  Item2 REDEFINES Item1.
                            11  ItemCode        PIC XX.
                            11  Colour          PIC X(50).
                            11  Price           PIC S9(4)   COMP-3.
-                           11  Quantity        PIC 9(9)   COMP-5.
-                           11  FILLER          PIC X(50).
+                           11  Quantity        PIC S9(9)  COMP-5.
+                           11  Category        PIC X(50).
+                       09  Item3 REDEFINES Item1.
+                           11  ItemCode        PIC XX.
+                           11  Description     PIC X(50).
+                           11  Price           PIC S9(4)   COMP-3.
+                           11  Weight          PIC S9(5)V9(3) COMP-3.
+                           11  UseByDate       PIC 9(8).
+                           11  Category        PIC X(50).
            03  Trailer.
-	           05  TotalQuantity           PIC 9(9)   COMP.
+	           05  TotalQuantity           PIC S9(9)  COMP.
                  05  PointOfSaleType         PIC X.
+                     88  Till-Sale           VALUE "1".
+                     88  SalesPerson-Sale    VALUE "2".
+                     88  Online-Sale         VALUE "3".
+                 05  PointOfSale1.
+                     10  TillNumber          PIC 9(9)   COMP.
+                     10  FILLER              PIC X(47).
+                 05  PointOfSale2            REDEFINES PointOfSale1.
+                     10  SalesPersonID       PIC 9(6)   COMP.
+                     10  SalesPersonInitial  PIC X.
+                     10  SalesPersonSurname  PIC X(46).
+                 05  PointOfSale3            REDEFINES PointOfSale1.
+                     10  OrderChannelCode    PIC X(04).
+                     10  DeviceSessionID     PIC X(47).
+           03  Checkpoint.
+               05  LastProcessedInvoice       PIC 99   COMP.
+               05  LastProcessedItem          PIC 99   COMP.
+               05  LastProcessedTotal         PIC S9(9) COMP.
 
