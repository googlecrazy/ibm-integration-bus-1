@@ -0,0 +1,6 @@
+           :TOPLEV:  MessageHeader.
+               :SUBLEV:  RunDate                   PIC 9(8).
+               :SUBLEV:  ExtractTime               PIC 9(6).
+               :SUBLEV:  SourceBranchID            PIC X(5).
+               :SUBLEV:  SourceTillID              PIC 9(4).
+               :SUBLEV:  MessageSequenceNumber     PIC 9(9)   COMP.
