@@ -1,29 +1,47 @@
        01  OrderList.
+           COPY MessageHeader
+               REPLACING ==:TOPLEV:== BY ==05== ==:SUBLEV:== BY ==10==.
            05  StartPoint                  PIC X.
            05  InvoiceCount                PIC 99   COMP SYNC.
            05  ItemCount                   PIC 99   COMP.
+           05  InventoryCount              PIC 99   COMP.
            05  Inventory.
-               10  Item                    OCCURS 10.
-                   15  ItemType            PIC X.
+               10  Item                    OCCURS 1 TO 99 TIMES
+                                           DEPENDING ON InventoryCount
+                                               OF OrderList.
                    15  ItemCode            PIC XX.
-                   15  Description         PIC X(50).
-                   15  Price               PIC 9(4)   COMP-3.
-                   15  Category            PIC X(50).
            05  SaleList.
                10  Invoice                 OCCURS 1 TO 50 TIMES
-                                           DEPENDING ON InvoiceCount.
+                                           DEPENDING ON InvoiceCount
+                                               OF OrderList.
                    15  InvoiceHeader.
+                       20  CustomerReference PIC 9(10) COMP.
                        20  CustomerInitial PIC X       OCCURS 2.
                        20  Surname         PIC X(50).
+                       20  TransactionType PIC X.
+                           88  Sale-Transaction    VALUE "S".
+                           88  Return-Transaction  VALUE "R".
                    15  Items.
                        20  Item            OCCURS 1 TO 50 TIMES
-                                           DEPENDING ON ItemCount.
+                                           DEPENDING ON ItemCount
+                                               OF OrderList.
                            25  ItemCode    PIC XX.
-                           25  Quantity    PIC 9(9)   COMP-5.
+                           25  Quantity    PIC S9(9)  COMP-5.
            05  PointOfSaleType             PIC X.
+               88  Till-Sale               VALUE "1".
+               88  SalesPerson-Sale        VALUE "2".
+               88  Online-Sale             VALUE "3".
            05  PointOfSale1.
 	         10  TillNumber              PIC 9(9)   COMP.
 	         10  FILLER                  PIC X(47).
            05  PointOfSale2                REDEFINES PointOfSale1.
+               10  SalesPersonID            PIC 9(6) COMP.
                10  SalesPersonInitial      PIC X.
-               10  SalesPersonSurname      PIC X(50).
\ No newline at end of file
+               10  SalesPersonSurname      PIC X(46).
+           05  PointOfSale3                REDEFINES PointOfSale1.
+               10  OrderChannelCode        PIC X(04).
+               10  DeviceSessionID         PIC X(47).
+           05  Checkpoint.
+               10  LastProcessedInvoice    PIC 99   COMP.
+               10  LastProcessedItem       PIC 99   COMP.
+               10  LastProcessedTotal      PIC S9(9) COMP.
