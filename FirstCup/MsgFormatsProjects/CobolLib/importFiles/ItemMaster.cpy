@@ -0,0 +1,9 @@
+       01  ItemMasterRecord.
+           03  ItemCode                    PIC XX.
+           03  ItemType                    PIC X.
+               88  Barcoded-Item             VALUE "1".
+               88  Clothing-Item             VALUE "2".
+               88  Weighed-Item              VALUE "3".
+           03  Description                 PIC X(50).
+           03  Price                       PIC S9(4)   COMP-3.
+           03  Category                    PIC X(50).
