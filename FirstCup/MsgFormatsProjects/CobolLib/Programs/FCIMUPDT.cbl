@@ -0,0 +1,230 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FCIMUPDT.
+000610*      ------------------------------------------------------------
+000620*       WRITTEN BY D PARKIN, FIRSTCUP RETAIL SYSTEMS, 09-AUG-2026.
+000700*      ------------------------------------------------------------
+000800*       MODIFICATION HISTORY
+000900*       DATE         INIT  DESCRIPTION
+001000*       09-AUG-2026  DP    INITIAL VERSION - MAINTAINS THE ITEM
+001100*                          MASTER FILE (KEYED ON ITEMCODE) FROM A
+001200*                          DAILY MAINTENANCE FEED OF ADD, CHANGE
+001300*                          AND DELETE TRANSACTIONS, SO PRICE AND
+001400*                          CATEGORY CHANGES ARE MAINTAINED ONCE
+001500*                          HERE RATHER THAN IN EVERY ORDERLIST
+001600*                          EXTRACT.
+001610*       09-AUG-2026  DP    MASTER-FILE AND MAINT-FILE OPEN
+001620*                          FAILURES NOW ABEND THE RUN INSTEAD OF
+001630*                          BEING LEFT UNCHECKED.
+001640*       09-AUG-2026  DP    THE ADD, CHANGE, DELETE AND REJECT
+001650*                          COUNTS ARE NOW DISPLAYED AS CONTROL
+001660*                          TOTALS AT THE END OF THE RUN.
+001700*      ------------------------------------------------------------
+001800 
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600           SELECT MASTER-FILE  ASSIGN TO ITEMMSTR
+002700               ORGANIZATION    IS INDEXED
+002800               ACCESS MODE     IS DYNAMIC
+002900               RECORD KEY      IS ItemCode
+003000               FILE STATUS     IS WS-MASTER-STATUS.
+003100           SELECT MAINT-FILE   ASSIGN TO ITEMMAINT
+003200               ORGANIZATION    IS LINE SEQUENTIAL
+003300               FILE STATUS     IS WS-MAINT-STATUS.
+003400 
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  MASTER-FILE.
+003900           COPY ItemMaster
+003910               REPLACING ==ItemMasterRecord==
+003920                   BY ==MASTER-RECORD==.
+004000 
+004100**----------------------------------------------------------*
+004200*    MAINT-RECORD - ONE ADD/CHANGE/DELETE TRANSACTION       *
+004300*    AGAINST THE ITEM MASTER                                *
+004400**----------------------------------------------------------*
+004500 FD  MAINT-FILE.
+004600 01  MAINT-RECORD.
+004700           05  MAINT-ACTION-CODE       PIC X.
+004800               88  Add-Item            VALUE "A".
+004900               88  Change-Item         VALUE "C".
+005000               88  Delete-Item         VALUE "D".
+005100           05  MAINT-ITEM-CODE         PIC XX.
+005200           05  MAINT-ITEM-TYPE         PIC X.
+005300           05  MAINT-DESCRIPTION       PIC X(50).
+005400           05  MAINT-PRICE             PIC S9(4)   COMP-3.
+005500           05  MAINT-CATEGORY          PIC X(50).
+005600 
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-SWITCHES.
+005900           05  WS-EOF-SWITCH        PIC X(01)    VALUE "N".
+006000               88  END-OF-MAINT-FILE         VALUE "Y".
+006100 
+006200 01  WS-FILE-STATUSES.
+006300           05  WS-MASTER-STATUS     PIC X(02)    VALUE "00".
+006400           05  WS-MAINT-STATUS      PIC X(02)    VALUE "00".
+006500 
+006600 01  WS-COUNTERS.
+006700           05  WS-ADD-COUNT         PIC 9(6)     COMP
+006710               VALUE ZERO.
+006800           05  WS-CHANGE-COUNT      PIC 9(6)     COMP
+006810               VALUE ZERO.
+006900           05  WS-DELETE-COUNT      PIC 9(6)     COMP
+006910               VALUE ZERO.
+007000           05  WS-REJECT-COUNT      PIC 9(6)     COMP
+007010               VALUE ZERO.
+007100 
+007200 PROCEDURE DIVISION.
+007300 
+007400**----------------------------------------------------------*
+007500*    0000-MAINLINE                                          *
+007600**----------------------------------------------------------*
+007700 0000-MAINLINE.
+007800           PERFORM 1000-INITIALISE THRU 1000-INITIALISE-EXIT.
+007900           PERFORM 2000-PROCESS-TRANSACTION
+008000               THRU 2000-PROCESS-TRANSACTION-EXIT
+008100               UNTIL END-OF-MAINT-FILE.
+008200           PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+008300           STOP RUN.
+008400 
+008500**----------------------------------------------------------*
+008600*    1000-INITIALISE - OPEN THE MASTER FOR UPDATE AND THE   *
+008700*    MAINTENANCE FEED FOR INPUT, THEN PRIME THE READ        *
+008800**----------------------------------------------------------*
+008900 1000-INITIALISE.
+009000           OPEN I-O    MASTER-FILE.
+009010           IF WS-MASTER-STATUS NOT = "00"
+009020               DISPLAY "FCIMUPDT: MASTER OPEN FAILED, STATUS="
+009030                   WS-MASTER-STATUS
+009040               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+009050           END-IF.
+009100           OPEN INPUT  MAINT-FILE.
+009110           IF WS-MAINT-STATUS NOT = "00"
+009120               DISPLAY "FCIMUPDT: MAINT-FILE OPEN FAILED, STATUS="
+009130                   WS-MAINT-STATUS
+009140               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+009150           END-IF.
+009200           PERFORM 2900-READ-MAINT-FILE
+009300               THRU 2900-READ-MAINT-FILE-EXIT.
+009400 1000-INITIALISE-EXIT.
+009500           EXIT.
+009600 
+009700**----------------------------------------------------------*
+009800*    2000-PROCESS-TRANSACTION - APPLY ONE ADD, CHANGE OR    *
+009900*    DELETE TRANSACTION TO THE ITEM MASTER                  *
+010000**----------------------------------------------------------*
+010100 2000-PROCESS-TRANSACTION.
+010200           EVALUATE TRUE
+010300               WHEN Add-Item
+010400                   PERFORM 2100-ADD-MASTER
+010500                       THRU 2100-ADD-MASTER-EXIT
+010600               WHEN Change-Item
+010700                   PERFORM 2200-CHANGE-MASTER
+010800                       THRU 2200-CHANGE-MASTER-EXIT
+010900               WHEN Delete-Item
+011000                   PERFORM 2300-DELETE-MASTER
+011100                       THRU 2300-DELETE-MASTER-EXIT
+011200               WHEN OTHER
+011300                   ADD 1 TO WS-REJECT-COUNT
+011400           END-EVALUATE.
+011500           PERFORM 2900-READ-MAINT-FILE
+011600               THRU 2900-READ-MAINT-FILE-EXIT.
+011700 2000-PROCESS-TRANSACTION-EXIT.
+011800           EXIT.
+011900 
+012000**----------------------------------------------------------*
+012100*    2100-ADD-MASTER - WRITE A NEW ITEM MASTER RECORD       *
+012200**----------------------------------------------------------*
+012300 2100-ADD-MASTER.
+012400           MOVE MAINT-ITEM-CODE    TO ItemCode.
+012500           MOVE MAINT-ITEM-TYPE    TO ItemType.
+012600           MOVE MAINT-DESCRIPTION  TO Description.
+012700           MOVE MAINT-PRICE        TO Price.
+012800           MOVE MAINT-CATEGORY     TO Category.
+012900           WRITE MASTER-RECORD
+013000               INVALID KEY
+013100                   ADD 1 TO WS-REJECT-COUNT
+013200               NOT INVALID KEY
+013300                   ADD 1 TO WS-ADD-COUNT
+013400           END-WRITE.
+013500 2100-ADD-MASTER-EXIT.
+013600           EXIT.
+013700 
+013800**----------------------------------------------------------*
+013900*    2200-CHANGE-MASTER - REWRITE AN EXISTING ITEM          *
+014000*    MASTER RECORD'S PRICE, DESCRIPTION AND CATEGORY        *
+014100**----------------------------------------------------------*
+014200 2200-CHANGE-MASTER.
+014300           MOVE MAINT-ITEM-CODE    TO ItemCode.
+014400           READ MASTER-FILE
+014500               INVALID KEY
+014600                   ADD 1 TO WS-REJECT-COUNT
+014700               NOT INVALID KEY
+014800                   MOVE MAINT-ITEM-TYPE    TO ItemType
+014900                   MOVE MAINT-DESCRIPTION  TO Description
+015000                   MOVE MAINT-PRICE        TO Price
+015100                   MOVE MAINT-CATEGORY     TO Category
+015200                   REWRITE MASTER-RECORD
+015300                   ADD 1 TO WS-CHANGE-COUNT
+015400           END-READ.
+015500 2200-CHANGE-MASTER-EXIT.
+015600           EXIT.
+015700 
+015800**----------------------------------------------------------*
+015900*    2300-DELETE-MASTER - REMOVE AN ITEM MASTER RECORD      *
+016000**----------------------------------------------------------*
+016100 2300-DELETE-MASTER.
+016200           MOVE MAINT-ITEM-CODE    TO ItemCode.
+016300           DELETE MASTER-FILE
+016400               INVALID KEY
+016500                   ADD 1 TO WS-REJECT-COUNT
+016600               NOT INVALID KEY
+016700                   ADD 1 TO WS-DELETE-COUNT
+016800           END-DELETE.
+016900 2300-DELETE-MASTER-EXIT.
+017000           EXIT.
+017100 
+017200**----------------------------------------------------------*
+017300*    2900-READ-MAINT-FILE                                   *
+017400**----------------------------------------------------------*
+017500 2900-READ-MAINT-FILE.
+017600           READ MAINT-FILE
+017700               AT END
+017800                   SET END-OF-MAINT-FILE TO TRUE
+017900           END-READ.
+017910           IF NOT END-OF-MAINT-FILE
+017920               AND WS-MAINT-STATUS NOT = "00"
+017930               DISPLAY "FCIMUPDT: MAINT-FILE READ ERROR, STATUS="
+017940                   WS-MAINT-STATUS
+017950               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+017960           END-IF.
+018000 2900-READ-MAINT-FILE-EXIT.
+018100           EXIT.
+018200 
+018300**----------------------------------------------------------*
+018400*    8000-TERMINATE - CLOSE DOWN THE FILES AND DISPLAY THE  *
+018410*    RUN'S CONTROL TOTALS                                   *
+018500**----------------------------------------------------------*
+018600 8000-TERMINATE.
+018700           CLOSE MASTER-FILE.
+018800           CLOSE MAINT-FILE.
+018810           DISPLAY "FCIMUPDT: " WS-ADD-COUNT    " ADDED, "
+018820               WS-CHANGE-COUNT " CHANGED, " WS-DELETE-COUNT
+018830               " DELETED, " WS-REJECT-COUNT " REJECTED".
+018900 8000-TERMINATE-EXIT.
+019000           EXIT.
+
+019100
+019200**----------------------------------------------------------*
+019300*    9999-ABEND - LOG THE CONDITION ABOVE AND STOP THE RUN   *
+019400*    WITH A NON-ZERO RETURN CODE FOR THE SCHEDULER TO CATCH  *
+019500**----------------------------------------------------------*
+019600 9999-ABEND.
+019700           MOVE 16 TO RETURN-CODE.
+019800           STOP RUN.
+019900 9999-ABEND-EXIT.
+020000           EXIT.
