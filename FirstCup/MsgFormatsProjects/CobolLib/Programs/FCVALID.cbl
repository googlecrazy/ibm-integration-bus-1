@@ -0,0 +1,550 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FCVALID.
+000300*      ------------------------------------------------------------
+000400*       WRITTEN BY D PARKIN, FIRSTCUP RETAIL SYSTEMS, 09-AUG-2026.
+000500*       MODIFICATION HISTORY
+000600*       DATE         INIT  DESCRIPTION
+000700*       09-AUG-2026  DP    INITIAL VERSION - STRUCTURAL VALIDATION
+000800*                          OF THE PURCHASEDATA, ORDERLIST AND
+000900*                          CUSTOMERADDRESS EXTRACTS. RECORDS THAT
+001000*                          FAIL A CHECK ARE WRITTEN TO THE DAILY
+001100*                          REJECT FILE RATHER THAN SILENTLY
+001200*                          DROPPED.
+001300*       09-AUG-2026  DP    ADDED THE SAME PHYSICAL-LENGTH CHECK TO
+001400*                          CUST-FILE THAT PURCH-FILE AND ORDER-FILE
+001500*                          ALREADY CARRY, SO A CUSTOMERADDRESS
+001600*                          MESSAGE WHOSE ADDRESSES TABLE DISAGREES
+001700*                          WITH THE PHYSICAL RECORD LENGTH IS
+001800*                          REJECTED RATHER THAN READ AS-IS.
+001900*                          PURCH-FILE'S RECORD LENGTH CEILING IS
+002000*                          RAISED TO PURCHASEDATA'S TRUE MAXIMUM
+002100*                          (50 INVOICES OF 50 ITEMS EACH), WHICH
+002200*                          THE OLD 32000-CHARACTER CEILING WAS
+002300*                          ALREADY TOO SMALL TO HOLD. OPEN, READ
+002400*                          AND REJECT-WRITE FAILURES ON ANY OF THE
+002500*                          FOUR FILES NOW ABEND THE RUN INSTEAD OF
+002600*                          BEING LEFT UNCHECKED.
+002610*       09-AUG-2026  DP    ADDRESSCOUNT IS NOW RANGE-CHECKED ON
+002620*                          CUSTOMERADDRESS, MIRRORING THE INVOICE/
+002630*                          ITEM COUNT CHECKS ALREADY APPLIED TO
+002640*                          PURCHASEDATA AND ORDERLIST. EVERY ITEM
+002650*                          ON A PURCHASEDATA OR ORDERLIST INVOICE
+002660*                          IS NOW CHECKED FOR A QUANTITY (OR, FOR
+002670*                          A WEIGHED ITEM, A WEIGHT) WHOSE SIGN
+002680*                          DISAGREES WITH THE INVOICE'S OWN SALE/
+002690*                          RETURN TRANSACTIONTYPE. THE TOTAL
+002700*                          NUMBER OF RECORDS REJECTED IS NOW
+002710*                          DISPLAYED AS A CONTROL TOTAL AT THE
+002720*                          END OF THE RUN.
+002730*      ------------------------------------------------------------
+
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400           SELECT PURCH-FILE  ASSIGN TO PURCHIN
+003500               ORGANIZATION   IS LINE SEQUENTIAL
+003600               FILE STATUS    IS WS-PURCH-STATUS.
+003700           SELECT ORDER-FILE  ASSIGN TO ORDERIN
+003800               ORGANIZATION   IS LINE SEQUENTIAL
+003900               FILE STATUS    IS WS-ORDER-STATUS.
+004000           SELECT CUST-FILE   ASSIGN TO CUSTIN
+004100               ORGANIZATION   IS LINE SEQUENTIAL
+004200               FILE STATUS    IS WS-CUST-STATUS.
+004300           SELECT REJECT-FILE ASSIGN TO DAILYREJ
+004400               ORGANIZATION   IS LINE SEQUENTIAL
+004500               FILE STATUS    IS WS-REJECT-STATUS.
+
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  PURCH-FILE
+004900           RECORD IS VARYING IN SIZE FROM 1 TO 845747 CHARACTERS
+005000               DEPENDING ON WS-PURCH-REC-LEN.
+005100           COPY PurchaseData
+005200               REPLACING ==PurchaseData== BY ==PURCH-RECORD==.
+
+005300 FD  ORDER-FILE
+005400           RECORD IS VARYING IN SIZE FROM 1 TO 32000 CHARACTERS
+005500               DEPENDING ON WS-ORDER-REC-LEN.
+005600           COPY OrderList
+005700               REPLACING ==OrderList== BY ==ORDER-RECORD==.
+
+005800 FD  CUST-FILE
+005900           RECORD IS VARYING IN SIZE FROM 1 TO 32000 CHARACTERS
+006000               DEPENDING ON WS-CUST-REC-LEN.
+006100           COPY CustomerAddress
+006200               REPLACING ==CustomerAddress== BY ==CUST-RECORD==.
+
+006300 FD  REJECT-FILE
+006400           RECORDING MODE IS V.
+006500           COPY RejectRecord
+006600               REPLACING ==RejectRecord==
+006700                   BY ==REJECT-FILE-RECORD==.
+
+006800 WORKING-STORAGE SECTION.
+006900 01  WS-SWITCHES.
+007000           05  WS-EOF-SWITCH        PIC X(01)    VALUE "N".
+007100               88  END-OF-PURCH-FILE         VALUE "Y".
+007200           05  WS-EOF-SWITCH-2      PIC X(01)    VALUE "N".
+007300               88  END-OF-ORDER-FILE         VALUE "Y".
+007400           05  WS-EOF-SWITCH-3      PIC X(01)    VALUE "N".
+007500               88  END-OF-CUST-FILE          VALUE "Y".
+
+007600 01  WS-FILE-STATUSES.
+007700           05  WS-PURCH-STATUS      PIC X(02)    VALUE "00".
+007800           05  WS-ORDER-STATUS      PIC X(02)    VALUE "00".
+007900           05  WS-CUST-STATUS       PIC X(02)    VALUE "00".
+008000           05  WS-REJECT-STATUS     PIC X(02)    VALUE "00".
+
+008100 01  WS-COUNTERS.
+008200           05  WS-REJECT-SEQ-NO     PIC 9(6)     COMP
+008300               VALUE ZERO.
+008400           05  WS-ADDRESS-IDX       PIC 99       COMP
+008500               VALUE ZERO.
+008600           05  WS-PURCH-REC-LEN     PIC 9(7)     COMP
+008700               VALUE ZERO.
+008800           05  WS-ORDER-REC-LEN     PIC 9(5)     COMP
+008900               VALUE ZERO.
+009000           05  WS-CUST-REC-LEN      PIC 9(5)     COMP
+009100               VALUE ZERO.
+009110           05  WS-SALE-IDX          PIC 99       COMP    VALUE 1.
+009120           05  WS-INVOICE-IDX       PIC 99       COMP
+009130               VALUE ZERO.
+009140           05  WS-ITEM-IDX          PIC 99       COMP
+009150               VALUE ZERO.
+
+009200 PROCEDURE DIVISION.
+
+009300**----------------------------------------------------------*
+009400*    0000-MAINLINE                                          *
+009500**----------------------------------------------------------*
+009600 0000-MAINLINE.
+009700           PERFORM 1000-VALIDATE-PURCH-FILE
+009800               THRU 1000-VALIDATE-PURCH-FILE-EXIT.
+009900           PERFORM 2000-VALIDATE-ORDER-FILE
+010000               THRU 2000-VALIDATE-ORDER-FILE-EXIT.
+010100           PERFORM 3000-VALIDATE-CUST-FILE
+010200               THRU 3000-VALIDATE-CUST-FILE-EXIT.
+010210           DISPLAY "FCVALID: " WS-REJECT-SEQ-NO
+010220               " RECORD(S) REJECTED".
+010300           STOP RUN.
+
+010400**----------------------------------------------------------*
+010500*    1000-VALIDATE-PURCH-FILE - CHECK EACH PURCHASEDATA     *
+010600*    MESSAGE'S INVOICECOUNT AND ITEMCOUNT ARE IN RANGE      *
+010700**----------------------------------------------------------*
+010800 1000-VALIDATE-PURCH-FILE.
+010900           OPEN INPUT  PURCH-FILE.
+011000           IF WS-PURCH-STATUS NOT = "00"
+011100               DISPLAY "FCVALID: PURCH-FILE OPEN FAILED, STATUS="
+011200                   WS-PURCH-STATUS
+011300               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+011400           END-IF.
+011500           OPEN OUTPUT REJECT-FILE.
+011600           IF WS-REJECT-STATUS NOT = "00"
+011700               DISPLAY "FCVALID: REJECT-FILE OPEN FAILED, STATUS="
+011800                   WS-REJECT-STATUS
+011900               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+012000           END-IF.
+012100           PERFORM 1100-READ-PURCH-FILE
+012200               THRU 1100-READ-PURCH-FILE-EXIT.
+012300           PERFORM 1200-CHECK-PURCH-RECORD
+012400               THRU 1200-CHECK-PURCH-RECORD-EXIT
+012500               UNTIL END-OF-PURCH-FILE.
+012600           CLOSE PURCH-FILE.
+012700           CLOSE REJECT-FILE.
+012800 1000-VALIDATE-PURCH-FILE-EXIT.
+012900           EXIT.
+
+013000**----------------------------------------------------------*
+013100*    1100-READ-PURCH-FILE                                   *
+013200**----------------------------------------------------------*
+013300 1100-READ-PURCH-FILE.
+013400           READ PURCH-FILE
+013500               AT END
+013600                   SET END-OF-PURCH-FILE TO TRUE
+013700           END-READ.
+013800           IF NOT END-OF-PURCH-FILE
+013900               AND WS-PURCH-STATUS NOT = "00"
+014000               DISPLAY "FCVALID: PURCH-FILE READ ERROR, STATUS="
+014100                   WS-PURCH-STATUS
+014200               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+014300           END-IF.
+014400 1100-READ-PURCH-FILE-EXIT.
+014500           EXIT.
+
+014600**----------------------------------------------------------*
+014700*    1200-CHECK-PURCH-RECORD - REJECT OUT-OF-RANGE COUNTS     *
+014800*    AND ANY MESSAGE WHOSE PHYSICAL LENGTH DOES NOT AGREE     *
+014900*    WITH ITS OWN INVOICECOUNT/ITEMCOUNT                      *
+015000**----------------------------------------------------------*
+015100 1200-CHECK-PURCH-RECORD.
+015200           IF InvoiceCount OF PURCH-RECORD < 1
+015300               OR InvoiceCount OF PURCH-RECORD > 50
+015400               MOVE 01 TO RejectReasonCode
+015500               PERFORM 9000-WRITE-PURCH-REJECT
+015600                   THRU 9000-WRITE-PURCH-REJECT-EXIT
+015700           END-IF.
+015800           IF ItemCount OF PURCH-RECORD < 1
+015900               OR ItemCount OF PURCH-RECORD > 50
+016000               MOVE 02 TO RejectReasonCode
+016100               PERFORM 9000-WRITE-PURCH-REJECT
+016200                   THRU 9000-WRITE-PURCH-REJECT-EXIT
+016300           END-IF.
+016400           IF FUNCTION LENGTH (PURCH-RECORD)
+016500               NOT = WS-PURCH-REC-LEN
+016600               MOVE 05 TO RejectReasonCode
+016700               PERFORM 9000-WRITE-PURCH-REJECT
+016800                   THRU 9000-WRITE-PURCH-REJECT-EXIT
+016900           END-IF.
+016910           PERFORM 1300-CHECK-INVOICE-TXN-TYPE
+016920               THRU 1300-CHECK-INVOICE-TXN-TYPE-EXIT
+016930               VARYING WS-INVOICE-IDX FROM 1 BY 1
+016940               UNTIL WS-INVOICE-IDX > InvoiceCount OF PURCH-RECORD.
+017000           PERFORM 1100-READ-PURCH-FILE
+017100               THRU 1100-READ-PURCH-FILE-EXIT.
+017200 1200-CHECK-PURCH-RECORD-EXIT.
+017300           EXIT.
+
+017310**----------------------------------------------------------*
+017320*    1300-CHECK-INVOICE-TXN-TYPE - CHECK EVERY ITEM ON ONE   *
+017330*    INVOICE AGREES IN SIGN WITH THE INVOICE'S OWN SALE/     *
+017340*    RETURN TRANSACTIONTYPE                                 *
+017350**----------------------------------------------------------*
+017360 1300-CHECK-INVOICE-TXN-TYPE.
+017370           PERFORM 1310-CHECK-ITEM-QTY-SIGN
+017380               THRU 1310-CHECK-ITEM-QTY-SIGN-EXIT
+017390               VARYING WS-ITEM-IDX FROM 1 BY 1
+017400               UNTIL WS-ITEM-IDX >
+017410                   ItemCount OF PURCH-RECORD.
+017420 1300-CHECK-INVOICE-TXN-TYPE-EXIT.
+017430           EXIT.
+
+017440**----------------------------------------------------------*
+017450*    1310-CHECK-ITEM-QTY-SIGN - REJECT AN ITEM WHOSE        *
+017460*    QUANTITY (OR WEIGHT, FOR A WEIGHED ITEM) DISAGREES IN  *
+017470*    SIGN WITH ITS INVOICE'S TRANSACTIONTYPE                *
+017480**----------------------------------------------------------*
+017490 1310-CHECK-ITEM-QTY-SIGN.
+017500           EVALUATE TRUE
+017510               WHEN Barcoded-Item (WS-SALE-IDX, WS-INVOICE-IDX,
+017520                   WS-ITEM-IDX)
+017530                   IF (Sale-Transaction OF PURCH-RECORD
+017540                       (WS-SALE-IDX, WS-INVOICE-IDX)
+017550                       AND Quantity OF Item1 (WS-SALE-IDX,
+017560                           WS-INVOICE-IDX, WS-ITEM-IDX) < 0)
+017570                       OR (Return-Transaction OF PURCH-RECORD
+017580                           (WS-SALE-IDX, WS-INVOICE-IDX)
+017590                           AND Quantity OF Item1 (WS-SALE-IDX,
+017600                               WS-INVOICE-IDX, WS-ITEM-IDX) > 0)
+017610                       MOVE 07 TO RejectReasonCode
+017620                       PERFORM 9000-WRITE-PURCH-REJECT
+017630                           THRU 9000-WRITE-PURCH-REJECT-EXIT
+017640                   END-IF
+017650               WHEN Clothing-Item (WS-SALE-IDX, WS-INVOICE-IDX,
+017660                   WS-ITEM-IDX)
+017670                   IF (Sale-Transaction OF PURCH-RECORD
+017680                       (WS-SALE-IDX, WS-INVOICE-IDX)
+017690                       AND Quantity OF Item2 (WS-SALE-IDX,
+017700                           WS-INVOICE-IDX, WS-ITEM-IDX) < 0)
+017710                       OR (Return-Transaction OF PURCH-RECORD
+017720                           (WS-SALE-IDX, WS-INVOICE-IDX)
+017730                           AND Quantity OF Item2 (WS-SALE-IDX,
+017740                               WS-INVOICE-IDX, WS-ITEM-IDX) > 0)
+017750                       MOVE 07 TO RejectReasonCode
+017760                       PERFORM 9000-WRITE-PURCH-REJECT
+017770                           THRU 9000-WRITE-PURCH-REJECT-EXIT
+017780                   END-IF
+017790               WHEN Weighed-Item (WS-SALE-IDX, WS-INVOICE-IDX,
+017800                   WS-ITEM-IDX)
+017810                   IF (Sale-Transaction OF PURCH-RECORD
+017820                       (WS-SALE-IDX, WS-INVOICE-IDX)
+017830                       AND Weight OF Item3 (WS-SALE-IDX,
+017840                           WS-INVOICE-IDX, WS-ITEM-IDX) < 0)
+017850                       OR (Return-Transaction OF PURCH-RECORD
+017860                           (WS-SALE-IDX, WS-INVOICE-IDX)
+017870                           AND Weight OF Item3 (WS-SALE-IDX,
+017880                               WS-INVOICE-IDX, WS-ITEM-IDX) > 0)
+017890                       MOVE 07 TO RejectReasonCode
+017900                       PERFORM 9000-WRITE-PURCH-REJECT
+017910                           THRU 9000-WRITE-PURCH-REJECT-EXIT
+017920                   END-IF
+017930               WHEN OTHER
+017940                   CONTINUE
+017950           END-EVALUATE.
+017960 1310-CHECK-ITEM-QTY-SIGN-EXIT.
+017970           EXIT.
+
+017400**----------------------------------------------------------*
+017500*    2000-VALIDATE-ORDER-FILE - CHECK EACH ORDERLIST        *
+017600*    MESSAGE'S INVOICECOUNT, ITEMCOUNT AND                  *
+017700*    INVENTORYCOUNT ARE IN RANGE                            *
+017800**----------------------------------------------------------*
+017900 2000-VALIDATE-ORDER-FILE.
+018000           OPEN INPUT  ORDER-FILE.
+018100           IF WS-ORDER-STATUS NOT = "00"
+018200               DISPLAY "FCVALID: ORDER-FILE OPEN FAILED, STATUS="
+018300                   WS-ORDER-STATUS
+018400               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+018500           END-IF.
+018600           OPEN EXTEND REJECT-FILE.
+018700           IF WS-REJECT-STATUS NOT = "00"
+018800               DISPLAY "FCVALID: REJECT-FILE OPEN FAILED, STATUS="
+018900                   WS-REJECT-STATUS
+019000               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+019100           END-IF.
+019200           PERFORM 2100-READ-ORDER-FILE
+019300               THRU 2100-READ-ORDER-FILE-EXIT.
+019400           PERFORM 2200-CHECK-ORDER-RECORD
+019500               THRU 2200-CHECK-ORDER-RECORD-EXIT
+019600               UNTIL END-OF-ORDER-FILE.
+019700           CLOSE ORDER-FILE.
+019800           CLOSE REJECT-FILE.
+019900 2000-VALIDATE-ORDER-FILE-EXIT.
+020000           EXIT.
+
+020100**----------------------------------------------------------*
+020200*    2100-READ-ORDER-FILE                                   *
+020300**----------------------------------------------------------*
+020400 2100-READ-ORDER-FILE.
+020500           READ ORDER-FILE
+020600               AT END
+020700                   SET END-OF-ORDER-FILE TO TRUE
+020800           END-READ.
+020900           IF NOT END-OF-ORDER-FILE
+021000               AND WS-ORDER-STATUS NOT = "00"
+021100               DISPLAY "FCVALID: ORDER-FILE READ ERROR, STATUS="
+021200                   WS-ORDER-STATUS
+021300               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+021400           END-IF.
+021500 2100-READ-ORDER-FILE-EXIT.
+021600           EXIT.
+
+021700**----------------------------------------------------------*
+021800*    2200-CHECK-ORDER-RECORD - REJECT OUT-OF-RANGE COUNTS     *
+021900*    AND ANY MESSAGE WHOSE PHYSICAL LENGTH DOES NOT AGREE     *
+022000*    WITH ITS OWN COUNTS                                      *
+022100**----------------------------------------------------------*
+022200 2200-CHECK-ORDER-RECORD.
+022300           IF InvoiceCount OF ORDER-RECORD < 1
+022400               OR InvoiceCount OF ORDER-RECORD > 50
+022500               MOVE 01 TO RejectReasonCode
+022600               PERFORM 9100-WRITE-ORDER-REJECT
+022700                   THRU 9100-WRITE-ORDER-REJECT-EXIT
+022800           END-IF.
+022900           IF ItemCount OF ORDER-RECORD < 1
+023000               OR ItemCount OF ORDER-RECORD > 50
+023100               MOVE 02 TO RejectReasonCode
+023200               PERFORM 9100-WRITE-ORDER-REJECT
+023300                   THRU 9100-WRITE-ORDER-REJECT-EXIT
+023400           END-IF.
+023500           IF InventoryCount OF ORDER-RECORD < 1
+023600               OR InventoryCount OF ORDER-RECORD > 99
+023700               MOVE 04 TO RejectReasonCode
+023800               PERFORM 9100-WRITE-ORDER-REJECT
+023900                   THRU 9100-WRITE-ORDER-REJECT-EXIT
+024000           END-IF.
+024100           IF FUNCTION LENGTH (ORDER-RECORD)
+024200               NOT = WS-ORDER-REC-LEN
+024300               MOVE 05 TO RejectReasonCode
+024400               PERFORM 9100-WRITE-ORDER-REJECT
+024500                   THRU 9100-WRITE-ORDER-REJECT-EXIT
+024600           END-IF.
+024610           PERFORM 2300-CHECK-ORDER-TXN-TYPE
+024620               THRU 2300-CHECK-ORDER-TXN-TYPE-EXIT
+024630               VARYING WS-INVOICE-IDX FROM 1 BY 1
+024640               UNTIL WS-INVOICE-IDX > InvoiceCount OF ORDER-RECORD.
+024700           PERFORM 2100-READ-ORDER-FILE
+024800               THRU 2100-READ-ORDER-FILE-EXIT.
+024900 2200-CHECK-ORDER-RECORD-EXIT.
+025000           EXIT.
+
+024910**----------------------------------------------------------*
+024920*    2300-CHECK-ORDER-TXN-TYPE - CHECK EVERY ITEM ON ONE     *
+024930*    INVOICE AGREES IN SIGN WITH THE INVOICE'S OWN SALE/     *
+024940*    RETURN TRANSACTIONTYPE                                 *
+024950**----------------------------------------------------------*
+024960 2300-CHECK-ORDER-TXN-TYPE.
+024970           PERFORM 2310-CHECK-ORDER-ITEM-QTY-SIGN
+024980               THRU 2310-CHECK-ORDER-ITEM-QTY-SIGN-EXIT
+024990               VARYING WS-ITEM-IDX FROM 1 BY 1
+025010               UNTIL WS-ITEM-IDX >
+025020                   ItemCount OF ORDER-RECORD.
+025030 2300-CHECK-ORDER-TXN-TYPE-EXIT.
+025040           EXIT.
+
+025050**----------------------------------------------------------*
+025060*    2310-CHECK-ORDER-ITEM-QTY-SIGN - REJECT AN ITEM WHOSE   *
+025070*    QUANTITY DISAGREES IN SIGN WITH ITS INVOICE'S           *
+025080*    TRANSACTIONTYPE                                         *
+025090**----------------------------------------------------------*
+025100 2310-CHECK-ORDER-ITEM-QTY-SIGN.
+025110           IF (Sale-Transaction OF ORDER-RECORD (WS-INVOICE-IDX)
+025120               AND Quantity OF ORDER-RECORD
+025130                   (WS-INVOICE-IDX, WS-ITEM-IDX) < 0)
+025140               OR (Return-Transaction OF ORDER-RECORD
+025150                   (WS-INVOICE-IDX)
+025160                   AND Quantity OF ORDER-RECORD
+025170                       (WS-INVOICE-IDX, WS-ITEM-IDX) > 0)
+025180               MOVE 07 TO RejectReasonCode
+025190               PERFORM 9100-WRITE-ORDER-REJECT
+025200                   THRU 9100-WRITE-ORDER-REJECT-EXIT
+025210           END-IF.
+025220 2310-CHECK-ORDER-ITEM-QTY-SIGN-EXIT.
+025230           EXIT.
+
+025100**----------------------------------------------------------*
+025200*    3000-VALIDATE-CUST-FILE - CHECK EACH CUSTOMERADDRESS   *
+025300*    OCCURRENCE'S COUNTRY CODE IS A KNOWN HOME NATION       *
+025400*    OR THE OVERSEAS INDICATOR                              *
+025500**----------------------------------------------------------*
+025600 3000-VALIDATE-CUST-FILE.
+025700           OPEN INPUT  CUST-FILE.
+025800           IF WS-CUST-STATUS NOT = "00"
+025900               DISPLAY "FCVALID: CUST-FILE OPEN FAILED, STATUS="
+026000                   WS-CUST-STATUS
+026100               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+026200           END-IF.
+026300           OPEN EXTEND REJECT-FILE.
+026400           IF WS-REJECT-STATUS NOT = "00"
+026500               DISPLAY "FCVALID: REJECT-FILE OPEN FAILED, STATUS="
+026600                   WS-REJECT-STATUS
+026700               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+026800           END-IF.
+026900           PERFORM 3100-READ-CUST-FILE
+027000               THRU 3100-READ-CUST-FILE-EXIT.
+027100           PERFORM 3200-CHECK-CUST-RECORD
+027200               THRU 3200-CHECK-CUST-RECORD-EXIT
+027300               UNTIL END-OF-CUST-FILE.
+027400           CLOSE CUST-FILE.
+027500           CLOSE REJECT-FILE.
+027600 3000-VALIDATE-CUST-FILE-EXIT.
+027700           EXIT.
+
+027800**----------------------------------------------------------*
+027900*    3100-READ-CUST-FILE                                    *
+028000**----------------------------------------------------------*
+028100 3100-READ-CUST-FILE.
+028200           READ CUST-FILE
+028300               AT END
+028400                   SET END-OF-CUST-FILE TO TRUE
+028500           END-READ.
+028600           IF NOT END-OF-CUST-FILE
+028700               AND WS-CUST-STATUS NOT = "00"
+028800               DISPLAY "FCVALID: CUST-FILE READ ERROR, STATUS="
+028900                   WS-CUST-STATUS
+029000               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+029100           END-IF.
+029200 3100-READ-CUST-FILE-EXIT.
+029300           EXIT.
+
+029400**----------------------------------------------------------*
+029500*    3200-CHECK-CUST-RECORD - FOOT OVER EVERY ADDRESS       *
+029600*    OCCURRENCE IN THE MESSAGE, THEN CHECK THE MESSAGE'S    *
+029700*    PHYSICAL LENGTH AGAINST ITS OWN ADDRESSCOUNT           *
+029800**----------------------------------------------------------*
+029900 3200-CHECK-CUST-RECORD.
+029910           IF AddressCount OF CUST-RECORD < 1
+029920               OR AddressCount OF CUST-RECORD > 20
+029930               MOVE 06 TO RejectReasonCode
+029940               PERFORM 9200-WRITE-CUST-REJECT
+029950                   THRU 9200-WRITE-CUST-REJECT-EXIT
+029960           END-IF.
+030000           PERFORM 3300-CHECK-ONE-ADDRESS
+030100               THRU 3300-CHECK-ONE-ADDRESS-EXIT
+030200               VARYING WS-ADDRESS-IDX FROM 1 BY 1
+030300               UNTIL WS-ADDRESS-IDX > AddressCount OF CUST-RECORD.
+030400           IF FUNCTION LENGTH (CUST-RECORD)
+030500               NOT = WS-CUST-REC-LEN
+030600               MOVE 05 TO RejectReasonCode
+030700               PERFORM 9200-WRITE-CUST-REJECT
+030800                   THRU 9200-WRITE-CUST-REJECT-EXIT
+030900           END-IF.
+031000           PERFORM 3100-READ-CUST-FILE
+031100               THRU 3100-READ-CUST-FILE-EXIT.
+031200 3200-CHECK-CUST-RECORD-EXIT.
+031300           EXIT.
+
+031400**----------------------------------------------------------*
+031500*    3300-CHECK-ONE-ADDRESS - REJECT AN UNRECOGNISED        *
+031600*    COUNTRY CODE                                           *
+031700**----------------------------------------------------------*
+031800 3300-CHECK-ONE-ADDRESS.
+031900           IF NOT England (WS-ADDRESS-IDX)
+032000               AND NOT Northern-Ireland (WS-ADDRESS-IDX)
+032100               AND NOT Scotland (WS-ADDRESS-IDX)
+032200               AND NOT Wales (WS-ADDRESS-IDX)
+032300               AND NOT Overseas (WS-ADDRESS-IDX)
+032400               MOVE 03 TO RejectReasonCode
+032500               PERFORM 9200-WRITE-CUST-REJECT
+032600                   THRU 9200-WRITE-CUST-REJECT-EXIT
+032700           END-IF.
+032800 3300-CHECK-ONE-ADDRESS-EXIT.
+032900           EXIT.
+
+033000**----------------------------------------------------------*
+033100*    9000-WRITE-PURCH-REJECT - LOG A FAILED PURCHASEDATA    *
+033200*    STRUCTURAL CHECK TO THE DAILY REJECT FILE              *
+033300**----------------------------------------------------------*
+033400 9000-WRITE-PURCH-REJECT.
+033500           ADD 1 TO WS-REJECT-SEQ-NO.
+033600           MOVE WS-REJECT-SEQ-NO  TO RejectSeqNo.
+033700           MOVE "PURCHIN"        TO RejectSourceFile.
+033800           MOVE PURCH-RECORD      TO RejectRecordImage.
+033900           WRITE REJECT-FILE-RECORD.
+034000           IF WS-REJECT-STATUS NOT = "00"
+034100               DISPLAY "FCVALID: REJECT-FILE WRITE ERROR, STATUS="
+034200                   WS-REJECT-STATUS
+034300               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+034400           END-IF.
+034500 9000-WRITE-PURCH-REJECT-EXIT.
+034600           EXIT.
+
+034700**----------------------------------------------------------*
+034800*    9100-WRITE-ORDER-REJECT - LOG A FAILED ORDERLIST       *
+034900*    STRUCTURAL CHECK TO THE DAILY REJECT FILE              *
+035000**----------------------------------------------------------*
+035100 9100-WRITE-ORDER-REJECT.
+035200           ADD 1 TO WS-REJECT-SEQ-NO.
+035300           MOVE WS-REJECT-SEQ-NO  TO RejectSeqNo.
+035400           MOVE "ORDERIN"        TO RejectSourceFile.
+035500           MOVE ORDER-RECORD      TO RejectRecordImage.
+035600           WRITE REJECT-FILE-RECORD.
+035700           IF WS-REJECT-STATUS NOT = "00"
+035800               DISPLAY "FCVALID: REJECT-FILE WRITE ERROR, STATUS="
+035900                   WS-REJECT-STATUS
+036000               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+036100           END-IF.
+036200 9100-WRITE-ORDER-REJECT-EXIT.
+036300           EXIT.
+
+036400**----------------------------------------------------------*
+036500*    9200-WRITE-CUST-REJECT - LOG A FAILED CUSTOMERADDRESS  *
+036600*    STRUCTURAL CHECK TO THE DAILY REJECT FILE              *
+036700**----------------------------------------------------------*
+036800 9200-WRITE-CUST-REJECT.
+036900           ADD 1 TO WS-REJECT-SEQ-NO.
+037000           MOVE WS-REJECT-SEQ-NO  TO RejectSeqNo.
+037100           MOVE "CUSTIN"         TO RejectSourceFile.
+037200           MOVE CUST-RECORD       TO RejectRecordImage.
+037300           WRITE REJECT-FILE-RECORD.
+037400           IF WS-REJECT-STATUS NOT = "00"
+037500               DISPLAY "FCVALID: REJECT-FILE WRITE ERROR, STATUS="
+037600                   WS-REJECT-STATUS
+037700               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+037800           END-IF.
+037900 9200-WRITE-CUST-REJECT-EXIT.
+038000           EXIT.
+
+038100**----------------------------------------------------------*
+038200*    9999-ABEND - LOG THE CONDITION ABOVE AND STOP THE RUN   *
+038300*    WITH A NON-ZERO RETURN CODE FOR THE SCHEDULER TO CATCH  *
+038400**----------------------------------------------------------*
+038500 9999-ABEND.
+038600           MOVE 16 TO RETURN-CODE.
+038700           STOP RUN.
+038800 9999-ABEND-EXIT.
+038900           EXIT.
