@@ -0,0 +1,456 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FCTILLRP.
+000610*      ------------------------------------------------------------
+000620*       WRITTEN BY D PARKIN, FIRSTCUP RETAIL SYSTEMS, 09-AUG-2026.
+000800*       MODIFICATION HISTORY
+000900*       DATE         INIT  DESCRIPTION
+001000*       09-AUG-2026  DP    INITIAL VERSION - CONSOLIDATES A DAY'S
+001100*                          PURCHASEDATA MESSAGES BY TILL AND
+001200*                          PRODUCES A TILL RECONCILIATION REPORT
+001300*                          OF INVOICE COUNT, ITEM COUNT AND VALUE
+001400*                          BY CATEGORY, WITH EACH ITEM VALUED AND
+001410*                          CATEGORISED INDIVIDUALLY.
+001420*       09-AUG-2026  DP    WEIGHED-ITEM VALUES (PRICE TIMES
+001430*                          WEIGHT) ARE NOW ROUNDED RATHER THAN
+001440*                          TRUNCATED TO THE NEAREST WHOLE UNIT.
+001450*       09-AUG-2026  DP    THE TILL AND CATEGORY TABLES ARE NOW
+001460*                          PROTECTED AGAINST OVERFLOW: A DAY WITH
+001470*                          MORE THAN 50 DISTINCT TILLS, OR MORE
+001480*                          THAN 20 CATEGORIES ON ONE TILL, REPORTS
+001490*                          THE EXCESS RATHER THAN BEING LOST OR
+001500*                          MISREPORTED AGAINST THE WRONG TILL.
+001510*                          THE PURCH-FILE RECORD LENGTH CEILING IS
+001520*                          RAISED TO PURCHASEDATA'S TRUE MAXIMUM,
+001530*                          AND FILE OPEN, READ AND WRITE FAILURES
+001540*                          NOW ABEND THE RUN INSTEAD OF BEING LEFT
+001550*                          UNCHECKED.
+001560*       09-AUG-2026  DP    SALESPERSON-SALE AND ONLINE-SALE
+001570*                          MESSAGES (WHICH CARRY NO TILL NUMBER)
+001580*                          ARE NOW COUNTED AND REPORTED AS
+001590*                          EXCLUDED RATHER THAN SILENTLY SKIPPED.
+001600*      ------------------------------------------------------------
+
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300           SELECT PURCH-FILE   ASSIGN TO PURCHIN
+002400               ORGANIZATION    IS LINE SEQUENTIAL
+002500               FILE STATUS     IS WS-PURCH-STATUS.
+002600           SELECT REPORT-FILE  ASSIGN TO TILLRPT
+002700               ORGANIZATION    IS LINE SEQUENTIAL
+002800               FILE STATUS     IS WS-REPORT-STATUS.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  PURCH-FILE
+003200           RECORD CONTAINS 0 TO 845747 CHARACTERS
+003300           RECORDING MODE IS V.
+003400           COPY PurchaseData
+003500               REPLACING ==PurchaseData== BY ==PURCH-RECORD==.
+
+003600 FD  REPORT-FILE.
+003700 01  REPORT-RECORD               PIC X(80).
+
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-SWITCHES.
+004000           05  WS-EOF-SWITCH        PIC X(01)    VALUE "N".
+004100               88  END-OF-PURCH-FILE         VALUE "Y".
+004200           05  WS-TILL-FOUND-SWITCH PIC X(01)    VALUE "N".
+004300               88  FOUND-TILL                VALUE "Y".
+004400           05  WS-CAT-FOUND-SWITCH  PIC X(01)    VALUE "N".
+004500               88  FOUND-CATEGORY            VALUE "Y".
+
+004600 01  WS-FILE-STATUSES.
+004700           05  WS-PURCH-STATUS      PIC X(02)    VALUE "00".
+004800           05  WS-REPORT-STATUS     PIC X(02)    VALUE "00".
+
+004900 01  WS-INDICES.
+005000           05  WS-SALE-IDX          PIC 99       COMP    VALUE 1.
+005100           05  WS-INVOICE-IDX       PIC 99       COMP
+005200               VALUE ZERO.
+005300           05  WS-ITEM-IDX          PIC 99       COMP
+005400               VALUE ZERO.
+005500           05  WS-TILL-IX           PIC 99       COMP
+005600               VALUE ZERO.
+005700           05  WS-CAT-IX            PIC 99       COMP
+005800               VALUE ZERO.
+
+005900 01  WS-OVERFLOW-COUNTERS.
+006000           05  WS-TILL-OVERFLOW-CNT PIC 9(6)     COMP
+006100               VALUE ZERO.
+006200           05  WS-CAT-OVERFLOW-CNT  PIC 9(6)     COMP
+006300               VALUE ZERO.
+006310           05  WS-EXCLUDED-CNT      PIC 9(6)     COMP
+006320               VALUE ZERO.
+
+006400 01  WS-CURRENT-ITEM.
+006500           05  WS-CURRENT-CATEGORY  PIC X(50)    VALUE SPACES.
+006600           05  WS-CURRENT-VALUE     PIC S9(9)    COMP-3
+006700               VALUE ZERO.
+
+006800**----------------------------------------------------------*
+006900*    WS-TILL-TABLE - ONE ENTRY PER DISTINCT TILL SEEN,      *
+007000*    EACH HOLDING A NESTED TABLE OF CATEGORY TOTALS         *
+007100**----------------------------------------------------------*
+007200 01  WS-TILL-TABLE.
+007300           05  WS-TILL-COUNT        PIC 99       COMP
+007400               VALUE ZERO.
+007500           05  WS-TILL-ENTRY        OCCURS 50 TIMES.
+007600               10  WS-TILL-NUMBER       PIC 9(9)     COMP
+007700                   VALUE ZERO.
+007800               10  WS-TILL-INVOICE-CNT  PIC 9(6)     COMP
+007900                   VALUE ZERO.
+008000               10  WS-TILL-ITEM-CNT     PIC 9(6)     COMP
+008100                   VALUE ZERO.
+008200               10  WS-TILL-CAT-COUNT    PIC 99       COMP
+008300                   VALUE ZERO.
+008400               10  WS-TILL-CATEGORY     OCCURS 20 TIMES.
+008500                   15  WS-CAT-NAME      PIC X(50)    VALUE SPACES.
+008600                   15  WS-CAT-ITEM-CNT  PIC 9(6)     COMP
+008700                       VALUE ZERO.
+008800                   15  WS-CAT-VALUE     PIC S9(9)    COMP-3
+008900                       VALUE ZERO.
+
+009000**----------------------------------------------------------*
+009100*    PRINT LINE LAYOUTS - MOVED TO REPORT-RECORD WITH       *
+009200*    WRITE ... FROM                                         *
+009300**----------------------------------------------------------*
+009400 01  WS-TILL-HEADER-LINE.
+009500           05  FILLER               PIC X(06)    VALUE "TILL ".
+009600           05  WS-HDR-TILL-NUMBER   PIC Z(8)9.
+009700           05  FILLER               PIC X(03)    VALUE SPACES.
+009800           05  FILLER               PIC X(09)
+009900               VALUE "INVOICES=".
+010000           05  WS-HDR-INVOICE-CNT   PIC Z(5)9.
+010100           05  FILLER               PIC X(03)    VALUE SPACES.
+010200           05  FILLER               PIC X(06)    VALUE "ITEMS=".
+010300           05  WS-HDR-ITEM-CNT      PIC Z(5)9.
+
+010400 01  WS-CATEGORY-LINE.
+010500           05  FILLER               PIC X(04)    VALUE SPACES.
+010600           05  WS-CL-CATEGORY       PIC X(50).
+010700           05  FILLER               PIC X(02)    VALUE SPACES.
+010800           05  FILLER               PIC X(06)    VALUE "ITEMS=".
+010900           05  WS-CL-ITEM-CNT       PIC Z(5)9.
+011000           05  FILLER               PIC X(03)    VALUE SPACES.
+011100           05  FILLER               PIC X(06)    VALUE "VALUE=".
+011200           05  WS-CL-VALUE          PIC -(8)9.
+
+011300 PROCEDURE DIVISION.
+
+011400**----------------------------------------------------------*
+011500*    0000-MAINLINE                                          *
+011600**----------------------------------------------------------*
+011700 0000-MAINLINE.
+011800           PERFORM 1000-INITIALISE THRU 1000-INITIALISE-EXIT.
+011900           PERFORM 2000-PROCESS-MESSAGE
+012000               THRU 2000-PROCESS-MESSAGE-EXIT
+012100               UNTIL END-OF-PURCH-FILE.
+012200           PERFORM 7000-PRINT-REPORT THRU 7000-PRINT-REPORT-EXIT.
+012300           PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+012400           STOP RUN.
+
+012500**----------------------------------------------------------*
+012600*    1000-INITIALISE - OPEN FILES AND PRIME THE READ        *
+012700**----------------------------------------------------------*
+012800 1000-INITIALISE.
+012900           OPEN INPUT  PURCH-FILE.
+013000           IF WS-PURCH-STATUS NOT = "00"
+013100               DISPLAY "FCTILLRP: PURCH-FILE OPEN FAILED, STATUS="
+013200                   WS-PURCH-STATUS
+013300               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+013400           END-IF.
+013500           OPEN OUTPUT REPORT-FILE.
+013600           IF WS-REPORT-STATUS NOT = "00"
+013700               DISPLAY "FCTILLRP: REPORT OPEN FAILED, STATUS="
+013800                   WS-REPORT-STATUS
+013900               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+014000           END-IF.
+014100           PERFORM 2900-READ-PURCH-FILE
+014200               THRU 2900-READ-PURCH-FILE-EXIT.
+014300 1000-INITIALISE-EXIT.
+014400           EXIT.
+
+014500**----------------------------------------------------------*
+014600*    2000-PROCESS-MESSAGE - ROLL ONE PURCHASEDATA MESSAGE   *
+014700*    INTO ITS TILL'S RUNNING TOTALS. THIS REPORT IS A TILL  *
+014710*    RECONCILIATION, SO ONLY TILL-SALE MESSAGES ARE IN ITS  *
+014720*    SCOPE; SALESPERSON-SALE AND ONLINE-SALE MESSAGES CARRY *
+014730*    NO TILL NUMBER AND ARE COUNTED AS EXCLUDED RATHER THAN *
+014740*    BEING SILENTLY DROPPED.                                *
+014800**----------------------------------------------------------*
+014900 2000-PROCESS-MESSAGE.
+015000           IF Till-Sale OF PURCH-RECORD
+015100               PERFORM 2100-FIND-OR-ADD-TILL
+015200                   THRU 2100-FIND-OR-ADD-TILL-EXIT
+015300               IF WS-TILL-IX > ZERO
+015400                   ADD InvoiceCount OF PURCH-RECORD
+015500                       TO WS-TILL-INVOICE-CNT (WS-TILL-IX)
+015600                   PERFORM 3000-SUM-INVOICES
+015700                       THRU 3000-SUM-INVOICES-EXIT
+015800                       VARYING WS-INVOICE-IDX FROM 1 BY 1
+015900                       UNTIL WS-INVOICE-IDX >
+016000                           InvoiceCount OF PURCH-RECORD
+016010               END-IF
+016020           ELSE
+016030               ADD 1 TO WS-EXCLUDED-CNT
+016100           END-IF.
+016300           PERFORM 2900-READ-PURCH-FILE
+016400               THRU 2900-READ-PURCH-FILE-EXIT.
+016500 2000-PROCESS-MESSAGE-EXIT.
+016600           EXIT.
+
+016700**----------------------------------------------------------*
+016800*    2100-FIND-OR-ADD-TILL - LOCATE THIS MESSAGE'S TILL IN  *
+016900*    WS-TILL-TABLE, ADDING A NEW ENTRY IF NOT SEEN BEFORE.  *
+017000*    IF THE TABLE IS FULL AND THIS IS A NEW TILL, THE      *
+017100*    OVERFLOW IS COUNTED AND REPORTED AND WS-TILL-IX IS SET*
+017200*    TO ZERO SO THE CALLER SKIPS THIS MESSAGE.             *
+017300**----------------------------------------------------------*
+017400 2100-FIND-OR-ADD-TILL.
+017500           SET WS-TILL-FOUND-SWITCH TO "N".
+017600           PERFORM 2110-SEARCH-TILL THRU 2110-SEARCH-TILL-EXIT
+017700               VARYING WS-TILL-IX FROM 1 BY 1
+017800               UNTIL WS-TILL-IX > WS-TILL-COUNT OR FOUND-TILL.
+017900           IF NOT FOUND-TILL
+018000               IF WS-TILL-COUNT >= 50
+018100                   ADD 1 TO WS-TILL-OVERFLOW-CNT
+018200                   DISPLAY "FCTILLRP: TILL TABLE FULL, TILL "
+018300                       TillNumber OF PURCH-RECORD
+018400                       " NOT REPORTED"
+018500                   MOVE ZERO TO WS-TILL-IX
+018600               ELSE
+018700                   ADD 1 TO WS-TILL-COUNT
+018800                   MOVE WS-TILL-COUNT TO WS-TILL-IX
+018900                   MOVE TillNumber OF PURCH-RECORD
+019000                       TO WS-TILL-NUMBER (WS-TILL-IX)
+019100               END-IF
+019200           END-IF.
+019300 2100-FIND-OR-ADD-TILL-EXIT.
+019400           EXIT.
+
+019500**----------------------------------------------------------*
+019600*    2110-SEARCH-TILL                                       *
+019700**----------------------------------------------------------*
+019800 2110-SEARCH-TILL.
+019900           IF WS-TILL-NUMBER (WS-TILL-IX)
+020000               = TillNumber OF PURCH-RECORD
+020100               SET FOUND-TILL TO TRUE
+020200           END-IF.
+020300 2110-SEARCH-TILL-EXIT.
+020400           EXIT.
+
+020500**----------------------------------------------------------*
+020600*    3000-SUM-INVOICES - WALK ONE INVOICE'S ITEM LINES      *
+020700**----------------------------------------------------------*
+020800 3000-SUM-INVOICES.
+020900           PERFORM 3100-SUM-ITEMS THRU 3100-SUM-ITEMS-EXIT
+021000               VARYING WS-ITEM-IDX FROM 1 BY 1
+021100               UNTIL WS-ITEM-IDX >
+021200                   ItemCount OF PURCH-RECORD.
+021300 3000-SUM-INVOICES-EXIT.
+021400           EXIT.
+
+021500**----------------------------------------------------------*
+021600*    3100-SUM-ITEMS - COUNT ONE ITEM LINE AND, WHERE IT     *
+021700*    CARRIES A CATEGORY, ROLL ITS VALUE INTO THAT           *
+021800*    CATEGORY'S TOTAL FOR THE TILL                          *
+021900**----------------------------------------------------------*
+022000 3100-SUM-ITEMS.
+022100           ADD 1 TO WS-TILL-ITEM-CNT (WS-TILL-IX).
+022200           EVALUATE TRUE
+022300               WHEN Barcoded-Item
+022400                       (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+022500                   MOVE Category OF Item1
+022600                       (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+022700                       TO WS-CURRENT-CATEGORY
+022800                   COMPUTE WS-CURRENT-VALUE =
+022900                       Price OF Item1
+023000                  (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+023100                       * Quantity OF Item1
+023200                  (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+023300                   PERFORM 3200-ROLLUP-CATEGORY
+023400                       THRU 3200-ROLLUP-CATEGORY-EXIT
+023500               WHEN Clothing-Item
+023600                       (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+023700                   MOVE Category OF Item2
+023800                       (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+023900                       TO WS-CURRENT-CATEGORY
+024000                   COMPUTE WS-CURRENT-VALUE =
+024100                       Price OF Item2
+024200                  (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+024300                       * Quantity OF Item2
+024400                  (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+024500                   PERFORM 3200-ROLLUP-CATEGORY
+024600                       THRU 3200-ROLLUP-CATEGORY-EXIT
+024700               WHEN Weighed-Item
+024800                       (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+024900                   MOVE Category OF Item3
+025000                       (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+025100                       TO WS-CURRENT-CATEGORY
+025200                   COMPUTE WS-CURRENT-VALUE ROUNDED =
+025300                       Price OF Item3
+025400                  (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+025500                       * Weight OF Item3
+025600                  (WS-SALE-IDX, WS-INVOICE-IDX, WS-ITEM-IDX)
+025700                   PERFORM 3200-ROLLUP-CATEGORY
+025800                       THRU 3200-ROLLUP-CATEGORY-EXIT
+025900               WHEN OTHER
+026000                   CONTINUE
+026100           END-EVALUATE.
+026200 3100-SUM-ITEMS-EXIT.
+026300           EXIT.
+
+026400**----------------------------------------------------------*
+026500*    3200-ROLLUP-CATEGORY - FIND OR ADD WS-CURRENT-CATEGORY *
+026600*    WITHIN THE CURRENT TILL AND ADD IN WS-CURRENT-VALUE.   *
+026700*    IF THE TILL'S CATEGORY TABLE IS FULL AND THIS IS A NEW*
+026800*    CATEGORY, THE OVERFLOW IS COUNTED AND REPORTED AND THE*
+026900*    ITEM'S VALUE IS NOT ROLLED UP.                        *
+027000**----------------------------------------------------------*
+027100 3200-ROLLUP-CATEGORY.
+027200           SET WS-CAT-FOUND-SWITCH TO "N".
+027300           PERFORM 3210-SEARCH-CATEGORY
+027400               THRU 3210-SEARCH-CATEGORY-EXIT
+027500               VARYING WS-CAT-IX FROM 1 BY 1
+027600               UNTIL WS-CAT-IX > WS-TILL-CAT-COUNT (WS-TILL-IX)
+027700                   OR FOUND-CATEGORY.
+027800           IF NOT FOUND-CATEGORY
+027900               AND WS-TILL-CAT-COUNT (WS-TILL-IX) >= 20
+028000               ADD 1 TO WS-CAT-OVERFLOW-CNT
+028100               DISPLAY "FCTILLRP: CATEGORY TABLE FULL, TILL "
+028200                   WS-TILL-NUMBER (WS-TILL-IX)
+028300                   ", CATEGORY " WS-CURRENT-CATEGORY
+028400                   " NOT REPORTED"
+028500           ELSE
+028600               IF NOT FOUND-CATEGORY
+028700                   ADD 1 TO WS-TILL-CAT-COUNT (WS-TILL-IX)
+028800                   MOVE WS-TILL-CAT-COUNT (WS-TILL-IX)
+028810                       TO WS-CAT-IX
+028900                   MOVE WS-CURRENT-CATEGORY
+029000                       TO WS-CAT-NAME (WS-TILL-IX, WS-CAT-IX)
+029100               END-IF
+029200               ADD 1 TO WS-CAT-ITEM-CNT (WS-TILL-IX, WS-CAT-IX)
+029300               ADD WS-CURRENT-VALUE
+029400                   TO WS-CAT-VALUE (WS-TILL-IX, WS-CAT-IX)
+029500           END-IF.
+029600 3200-ROLLUP-CATEGORY-EXIT.
+029700           EXIT.
+
+029700**----------------------------------------------------------*
+029800*    3210-SEARCH-CATEGORY                                   *
+029900**----------------------------------------------------------*
+030000 3210-SEARCH-CATEGORY.
+030100           IF WS-CAT-NAME (WS-TILL-IX, WS-CAT-IX)
+030200               = WS-CURRENT-CATEGORY
+030300               SET FOUND-CATEGORY TO TRUE
+030400           END-IF.
+030500 3210-SEARCH-CATEGORY-EXIT.
+030600           EXIT.
+
+030700**----------------------------------------------------------*
+030800*    2900-READ-PURCH-FILE                                   *
+030900**----------------------------------------------------------*
+031000 2900-READ-PURCH-FILE.
+031100           READ PURCH-FILE
+031200               AT END
+031300                   SET END-OF-PURCH-FILE TO TRUE
+031400           END-READ.
+031500           IF NOT END-OF-PURCH-FILE
+031600               AND WS-PURCH-STATUS NOT = "00"
+031700               DISPLAY "FCTILLRP: PURCH-FILE READ ERROR, STATUS="
+031800                   WS-PURCH-STATUS
+031900               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+032000           END-IF.
+032100 2900-READ-PURCH-FILE-EXIT.
+032200           EXIT.
+
+032300**----------------------------------------------------------*
+032400*    7000-PRINT-REPORT - WRITE ONE SECTION OF THE REPORT    *
+032500*    PER TILL, FOLLOWED BY ITS CATEGORY BREAKDOWN           *
+032600**----------------------------------------------------------*
+032700 7000-PRINT-REPORT.
+032800           PERFORM 7100-PRINT-TILL THRU 7100-PRINT-TILL-EXIT
+032900               VARYING WS-TILL-IX FROM 1 BY 1
+033000               UNTIL WS-TILL-IX > WS-TILL-COUNT.
+033100           IF WS-TILL-OVERFLOW-CNT > ZERO
+033200               DISPLAY "FCTILLRP: " WS-TILL-OVERFLOW-CNT
+033300                   " TILL(S) EXCEEDED THE TABLE AND WERE NOT"
+033400                   " REPORTED"
+033500           END-IF.
+033600           IF WS-CAT-OVERFLOW-CNT > ZERO
+033700               DISPLAY "FCTILLRP: " WS-CAT-OVERFLOW-CNT
+033800                   " CATEGORY OCCURRENCE(S) EXCEEDED THE TABLE"
+033900                   " AND WERE NOT REPORTED"
+034000           END-IF.
+034010           IF WS-EXCLUDED-CNT > ZERO
+034020               DISPLAY "FCTILLRP: " WS-EXCLUDED-CNT
+034030                   " NON-TILL MESSAGE(S) EXCLUDED FROM THIS"
+034040                   " REPORT"
+034050           END-IF.
+034100 7000-PRINT-REPORT-EXIT.
+034200           EXIT.
+
+034300**----------------------------------------------------------*
+034400*    7100-PRINT-TILL                                        *
+034500**----------------------------------------------------------*
+034600 7100-PRINT-TILL.
+034700           MOVE WS-TILL-NUMBER (WS-TILL-IX)
+034800               TO WS-HDR-TILL-NUMBER.
+034900           MOVE WS-TILL-INVOICE-CNT (WS-TILL-IX)
+035000               TO WS-HDR-INVOICE-CNT.
+035100           MOVE WS-TILL-ITEM-CNT (WS-TILL-IX) TO WS-HDR-ITEM-CNT.
+035200           WRITE REPORT-RECORD FROM WS-TILL-HEADER-LINE.
+035300           IF WS-REPORT-STATUS NOT = "00"
+035400               DISPLAY "FCTILLRP: REPORT WRITE ERROR, STATUS="
+035500                   WS-REPORT-STATUS
+035600               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+035700           END-IF.
+035800           PERFORM 7200-PRINT-CATEGORY
+035900               THRU 7200-PRINT-CATEGORY-EXIT
+036000               VARYING WS-CAT-IX FROM 1 BY 1
+036100               UNTIL WS-CAT-IX > WS-TILL-CAT-COUNT (WS-TILL-IX).
+036200 7100-PRINT-TILL-EXIT.
+036300           EXIT.
+
+036400**----------------------------------------------------------*
+036500*    7200-PRINT-CATEGORY                                    *
+036600**----------------------------------------------------------*
+036700 7200-PRINT-CATEGORY.
+036800           MOVE WS-CAT-NAME (WS-TILL-IX, WS-CAT-IX)
+036900               TO WS-CL-CATEGORY.
+037000           MOVE WS-CAT-ITEM-CNT (WS-TILL-IX, WS-CAT-IX)
+037100               TO WS-CL-ITEM-CNT.
+037200           MOVE WS-CAT-VALUE (WS-TILL-IX, WS-CAT-IX)
+037300               TO WS-CL-VALUE.
+037400           WRITE REPORT-RECORD FROM WS-CATEGORY-LINE.
+037500           IF WS-REPORT-STATUS NOT = "00"
+037600               DISPLAY "FCTILLRP: REPORT WRITE ERROR, STATUS="
+037700                   WS-REPORT-STATUS
+037800               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+037900           END-IF.
+038000 7200-PRINT-CATEGORY-EXIT.
+038100           EXIT.
+
+038200**----------------------------------------------------------*
+038300*    8000-TERMINATE - CLOSE DOWN THE FILES                  *
+038400**----------------------------------------------------------*
+038500 8000-TERMINATE.
+038600           CLOSE PURCH-FILE.
+038700           CLOSE REPORT-FILE.
+038800 8000-TERMINATE-EXIT.
+038900           EXIT.
+
+039000**----------------------------------------------------------*
+039100*    9999-ABEND - LOG THE CONDITION ABOVE AND STOP THE RUN   *
+039200*    WITH A NON-ZERO RETURN CODE FOR THE SCHEDULER TO CATCH  *
+039300**----------------------------------------------------------*
+039400 9999-ABEND.
+039500           MOVE 16 TO RETURN-CODE.
+039600           STOP RUN.
+039700 9999-ABEND-EXIT.
+039800           EXIT.
