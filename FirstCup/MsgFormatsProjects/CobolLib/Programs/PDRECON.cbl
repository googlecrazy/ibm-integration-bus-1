@@ -0,0 +1,284 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDRECON.
+000300*      ------------------------------------------------------------
+000400*       WRITTEN BY D PARKIN, FIRSTCUP RETAIL SYSTEMS, 09-AUG-2026.
+000500*       MODIFICATION HISTORY
+000600*       DATE         INIT  DESCRIPTION
+000700*       09-AUG-2026  DP    INITIAL VERSION - FOOTS ITEM QUANTITIES
+000800*                          ON EACH PURCHASEDATA MESSAGE AGAINST
+000900*                          THE TRAILER TOTALQUANTITY AND LISTS
+001000*                          TILLS WHOSE DECLARED TOTAL DOES NOT
+001100*                          AGREE WITH THE DETAIL.
+001200*       09-AUG-2026  DP    RESTARTABILITY - A MESSAGE WHOSE
+001300*                          INVOICES WERE ALREADY RECONCILED (PER
+001400*                          THE CHECKPOINT CARRIED ON THE TRAILER)
+001500*                          CARRIES FORWARD ITS RUNNING TOTAL SO
+001600*                          FAR RATHER THAN DROPPING THE
+001700*                          RECONCILIATION CHECK ON A RESTARTED
+001800*                          TILL. ALSO CHECKS MESSAGESEQUENCENUMBER
+001900*                          ON THE COMMON HEADER FOR GAPS AND
+002000*                          DUPLICATES, AND RAISES THE PURCH-FILE
+002100*                          RECORD LENGTH CEILING TO PURCHASEDATA'S
+002200*                          TRUE MAXIMUM. OPEN, READ AND EXCEPTION-
+002300*                          WRITE FAILURES NOW ABEND THE RUN
+002400*                          INSTEAD OF BEING LEFT UNCHECKED.
+002410*       09-AUG-2026  DP    THE EXCEPTION AND SEQUENCE-GAP COUNTS
+002420*                          ARE NOW DISPLAYED AS CONTROL TOTALS
+002430*                          AT THE END OF THE RUN.
+002500*      ------------------------------------------------------------
+
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200           SELECT PURCH-FILE  ASSIGN TO PURCHIN
+003300               ORGANIZATION   IS LINE SEQUENTIAL
+003400               FILE STATUS    IS WS-PURCH-STATUS.
+003500           SELECT EXCEP-FILE  ASSIGN TO TILLEXCP
+003600               ORGANIZATION   IS LINE SEQUENTIAL
+003700               FILE STATUS    IS WS-EXCEP-STATUS.
+
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  PURCH-FILE
+004100           RECORD CONTAINS 0 TO 845747 CHARACTERS
+004200           RECORDING MODE IS V.
+004300           COPY PurchaseData
+004400               REPLACING ==PurchaseData== BY ==PURCH-RECORD==.
+
+004500 FD  EXCEP-FILE
+004600           RECORDING MODE IS F.
+004700 01  EXCEP-RECORD.
+004800           05  EXCEP-SEQ-NO         PIC 9(6).
+004900           05  FILLER               PIC X(01)    VALUE SPACE.
+005000           05  EXCEP-POS-TYPE       PIC X(01).
+005100           05  FILLER               PIC X(01)    VALUE SPACE.
+005200           05  EXCEP-DECLARED-QTY   PIC -Z(8)9.
+005300           05  FILLER               PIC X(01)    VALUE SPACE.
+005400           05  EXCEP-COMPUTED-QTY   PIC -Z(8)9.
+005500           05  FILLER               PIC X(01)    VALUE SPACE.
+005600           05  EXCEP-DIFFERENCE     PIC -Z(8)9.
+
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-SWITCHES.
+005900           05  WS-EOF-SWITCH        PIC X(01)    VALUE "N".
+006000               88  END-OF-PURCH-FILE         VALUE "Y".
+006100           05  WS-FIRST-MSG-SWITCH  PIC X(01)    VALUE "Y".
+006200               88  FIRST-MESSAGE             VALUE "Y".
+
+006300 01  WS-FILE-STATUSES.
+006400           05  WS-PURCH-STATUS      PIC X(02)    VALUE "00".
+006500           05  WS-EXCEP-STATUS      PIC X(02)    VALUE "00".
+
+006600 01  WS-COUNTERS.
+006700           05  WS-MSG-SEQ-NO        PIC 9(6)     COMP
+006800               VALUE ZERO.
+006900           05  WS-SALE-IDX          PIC 99       COMP    VALUE 1.
+007000           05  WS-INVOICE-IDX       PIC 99       COMP
+007100               VALUE ZERO.
+007200           05  WS-ITEM-IDX          PIC 99       COMP
+007300               VALUE ZERO.
+007400           05  WS-LAST-INVOICE      PIC 99       COMP
+007500               VALUE ZERO.
+007600           05  WS-START-INVOICE     PIC 99       COMP
+007700               VALUE ZERO.
+007800           05  WS-COMPUTED-TOTAL    PIC S9(9)    COMP
+007900               VALUE ZERO.
+008000           05  WS-EXCEPTION-COUNT   PIC 9(6)     COMP
+008100               VALUE ZERO.
+008200           05  WS-LAST-SEQ-NO       PIC 9(9)     COMP
+008300               VALUE ZERO.
+008400           05  WS-GAP-COUNT         PIC 9(6)     COMP
+008500               VALUE ZERO.
+
+008600 PROCEDURE DIVISION.
+
+008700**----------------------------------------------------------*
+008800*    0000-MAINLINE                                          *
+008900**----------------------------------------------------------*
+009000 0000-MAINLINE.
+009100           PERFORM 1000-INITIALISE THRU 1000-INITIALISE-EXIT.
+009200           PERFORM 2000-PROCESS-MESSAGE
+009300               THRU 2000-PROCESS-MESSAGE-EXIT
+009400               UNTIL END-OF-PURCH-FILE.
+009500           PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT.
+009600           STOP RUN.
+
+009700**----------------------------------------------------------*
+009800*    1000-INITIALISE - OPEN FILES AND PRIME THE READ        *
+009900**----------------------------------------------------------*
+010000 1000-INITIALISE.
+010100           OPEN INPUT  PURCH-FILE.
+010200           IF WS-PURCH-STATUS NOT = "00"
+010300               DISPLAY "PDRECON: PURCH-FILE OPEN FAILED, STATUS="
+010400                   WS-PURCH-STATUS
+010500               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+010600           END-IF.
+010700           OPEN OUTPUT EXCEP-FILE.
+010800           IF WS-EXCEP-STATUS NOT = "00"
+010900               DISPLAY "PDRECON: EXCEP-FILE OPEN FAILED, STATUS="
+011000                   WS-EXCEP-STATUS
+011100               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+011200           END-IF.
+011300           PERFORM 2100-READ-PURCH-FILE
+011400               THRU 2100-READ-PURCH-FILE-EXIT.
+011500 1000-INITIALISE-EXIT.
+011600           EXIT.
+
+011700**----------------------------------------------------------*
+011800*    2000-PROCESS-MESSAGE - FOOT ONE PURCHASEDATA MESSAGE   *
+011900*    AND COMPARE THE COMPUTED TOTAL TO THE TRAILER. INVOICES*
+012000*    UP TO THE TRAILER CHECKPOINT WERE ALREADY RECONCILED ON*
+012100*    AN EARLIER, INTERRUPTED RUN, SO THE RUNNING TOTAL       *
+012200*    RESUMES FROM THE CHECKPOINT'S LASTPROCESSEDTOTAL        *
+012300*    RATHER THAN FROM ZERO. MESSAGESEQUENCENUMBER ON THE     *
+012400*    COMMON HEADER IS CHECKED FOR GAPS AND DUPLICATES        *
+012500*    AGAINST THE PREVIOUS MESSAGE SEEN.                      *
+012600**----------------------------------------------------------*
+012700 2000-PROCESS-MESSAGE.
+012800           ADD 1 TO WS-MSG-SEQ-NO.
+012900           PERFORM 2200-CHECK-SEQUENCE-NUMBER
+013000               THRU 2200-CHECK-SEQUENCE-NUMBER-EXIT.
+013100           MOVE LastProcessedInvoice OF PURCH-RECORD
+013200               TO WS-LAST-INVOICE.
+013300           MOVE LastProcessedTotal OF PURCH-RECORD
+013400               TO WS-COMPUTED-TOTAL.
+013500           COMPUTE WS-START-INVOICE = WS-LAST-INVOICE + 1.
+013600           PERFORM 3000-SUM-INVOICES THRU 3000-SUM-INVOICES-EXIT
+013700               VARYING WS-INVOICE-IDX FROM WS-START-INVOICE BY 1
+013800               UNTIL WS-INVOICE-IDX > InvoiceCount.
+013900           IF WS-COMPUTED-TOTAL NOT EQUAL TO TotalQuantity
+014000               PERFORM 4000-WRITE-EXCEPTION
+014100                   THRU 4000-WRITE-EXCEPTION-EXIT
+014200           END-IF.
+014300           PERFORM 2100-READ-PURCH-FILE
+014400               THRU 2100-READ-PURCH-FILE-EXIT.
+014500 2000-PROCESS-MESSAGE-EXIT.
+014600           EXIT.
+
+014700**----------------------------------------------------------*
+014800*    2100-READ-PURCH-FILE                                   *
+014900**----------------------------------------------------------*
+015000 2100-READ-PURCH-FILE.
+015100           READ PURCH-FILE
+015200               AT END
+015300                   SET END-OF-PURCH-FILE TO TRUE
+015400           END-READ.
+015500           IF NOT END-OF-PURCH-FILE
+015600               AND WS-PURCH-STATUS NOT = "00"
+015700               DISPLAY "PDRECON: PURCH-FILE READ ERROR, STATUS="
+015800                   WS-PURCH-STATUS
+015900               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+016000           END-IF.
+016100 2100-READ-PURCH-FILE-EXIT.
+016200           EXIT.
+
+016300**----------------------------------------------------------*
+016400*    2200-CHECK-SEQUENCE-NUMBER - FLAG A GAP OR DUPLICATE   *
+016500*    IN MESSAGESEQUENCENUMBER AGAINST THE PREVIOUS MESSAGE  *
+016600**----------------------------------------------------------*
+016700 2200-CHECK-SEQUENCE-NUMBER.
+016800           IF FIRST-MESSAGE
+016900               SET WS-FIRST-MSG-SWITCH TO "N"
+017000           ELSE
+017100               IF MessageSequenceNumber OF PURCH-RECORD
+017200                   NOT > WS-LAST-SEQ-NO
+017300                   ADD 1 TO WS-GAP-COUNT
+017400                   DISPLAY "PDRECON: DUPLICATE OR OUT-OF-SEQUENCE"
+017500                       " MESSAGESEQUENCENUMBER="
+017600                       MessageSequenceNumber OF PURCH-RECORD
+017700               ELSE
+017800                   IF MessageSequenceNumber OF PURCH-RECORD
+017900                       NOT = WS-LAST-SEQ-NO + 1
+018000                       ADD 1 TO WS-GAP-COUNT
+018100                       DISPLAY "PDRECON: GAP BEFORE"
+018200                           " MESSAGESEQUENCENUMBER="
+018300                           MessageSequenceNumber OF PURCH-RECORD
+018400                   END-IF
+018500               END-IF
+018600           END-IF.
+018700           MOVE MessageSequenceNumber OF PURCH-RECORD
+018800               TO WS-LAST-SEQ-NO.
+018900 2200-CHECK-SEQUENCE-NUMBER-EXIT.
+019000           EXIT.
+
+019100**----------------------------------------------------------*
+019200*    3000-SUM-INVOICES - FOOT ONE INVOICE'S ITEM LINES      *
+019300**----------------------------------------------------------*
+019400 3000-SUM-INVOICES.
+019500           PERFORM 3100-SUM-ITEMS THRU 3100-SUM-ITEMS-EXIT
+019600               VARYING WS-ITEM-IDX FROM 1 BY 1
+019700               UNTIL WS-ITEM-IDX > ItemCount.
+019800 3000-SUM-INVOICES-EXIT.
+019900           EXIT.
+
+020000**----------------------------------------------------------*
+020100*    3100-SUM-ITEMS - ADD ONE ITEM LINE'S QUANTITY INTO     *
+020200*    THE RUNNING TOTAL. WEIGHED ITEMS (ITEM3) CARRY A       *
+020300*    WEIGHT RATHER THAN A QUANTITY AND DO NOT FOOT.         *
+020400**----------------------------------------------------------*
+020500 3100-SUM-ITEMS.
+020600           EVALUATE TRUE
+020700               WHEN Barcoded-Item (WS-SALE-IDX, WS-INVOICE-IDX,
+020800                   WS-ITEM-IDX)
+020900                   ADD Quantity OF Item1 (WS-SALE-IDX,
+021000                       WS-INVOICE-IDX, WS-ITEM-IDX)
+021100                       TO WS-COMPUTED-TOTAL
+021200               WHEN Clothing-Item (WS-SALE-IDX, WS-INVOICE-IDX,
+021300                   WS-ITEM-IDX)
+021400                   ADD Quantity OF Item2 (WS-SALE-IDX,
+021500                       WS-INVOICE-IDX, WS-ITEM-IDX)
+021600                       TO WS-COMPUTED-TOTAL
+021700               WHEN OTHER
+021800                   CONTINUE
+021900           END-EVALUATE.
+022000 3100-SUM-ITEMS-EXIT.
+022100           EXIT.
+
+022200**----------------------------------------------------------*
+022300*    4000-WRITE-EXCEPTION - LOG A TILL WHOSE DECLARED       *
+022400*    TOTAL DOES NOT AGREE WITH THE DETAIL                   *
+022500**----------------------------------------------------------*
+022600 4000-WRITE-EXCEPTION.
+022700           ADD 1 TO WS-EXCEPTION-COUNT.
+022800           MOVE WS-MSG-SEQ-NO      TO EXCEP-SEQ-NO.
+022900           MOVE PointOfSaleType    TO EXCEP-POS-TYPE.
+023000           MOVE TotalQuantity      TO EXCEP-DECLARED-QTY.
+023100           MOVE WS-COMPUTED-TOTAL  TO EXCEP-COMPUTED-QTY.
+023200           COMPUTE EXCEP-DIFFERENCE =
+023300               TotalQuantity - WS-COMPUTED-TOTAL.
+023400           WRITE EXCEP-RECORD.
+023500           IF WS-EXCEP-STATUS NOT = "00"
+023600               DISPLAY "PDRECON: EXCEP-FILE WRITE ERROR, STATUS="
+023700                   WS-EXCEP-STATUS
+023800               PERFORM 9999-ABEND THRU 9999-ABEND-EXIT
+023900           END-IF.
+024000 4000-WRITE-EXCEPTION-EXIT.
+024100           EXIT.
+
+024200**----------------------------------------------------------*
+024300*    8000-TERMINATE - CLOSE DOWN THE FILES AND DISPLAY THE  *
+024310*    RUN'S CONTROL TOTALS                                   *
+024400**----------------------------------------------------------*
+024500 8000-TERMINATE.
+024600           CLOSE PURCH-FILE.
+024700           CLOSE EXCEP-FILE.
+024710           DISPLAY "PDRECON: " WS-EXCEPTION-COUNT
+024720               " EXCEPTION(S) WRITTEN".
+024730           DISPLAY "PDRECON: " WS-GAP-COUNT
+024740               " SEQUENCE GAP(S) OR DUPLICATE(S) DETECTED".
+024800 8000-TERMINATE-EXIT.
+024900           EXIT.
+
+025000**----------------------------------------------------------*
+025100*    9999-ABEND - LOG THE CONDITION ABOVE AND STOP THE RUN   *
+025200*    WITH A NON-ZERO RETURN CODE FOR THE SCHEDULER TO CATCH  *
+025300**----------------------------------------------------------*
+025400 9999-ABEND.
+025500           MOVE 16 TO RETURN-CODE.
+025600           STOP RUN.
+025700 9999-ABEND-EXIT.
+025800           EXIT.
